@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    PROGRAM-ID  :  GLRECON
+      *    AUTHOR      :  S. KUBACKI
+      *    INSTALLATION:  DEPOSIT SYSTEMS
+      *    DATE-WRITTEN:  2026-08-09
+      *    DATE-COMPILED:
+      *-----------------------------------------------------------------
+      *    DESCRIPTION  :  DAILY GL RECONCILIATION REPORT.  SUMS THE
+      *                    DEBIT AND CREDIT AMOUNTS FEEDER TRANSACTIONS
+      *                    POSTED FOR A GIVEN TRANSACTIONPROCESSDATE,
+      *                    PER ACCOUNT, AND COMPARES THEM TO THE
+      *                    GENERAL LEDGER CONTROL TOTALS FOR THAT
+      *                    ACCOUNT/DATE.  ANY ACCOUNT OUT OF BALANCE IS
+      *                    WRITTEN TO THE BREAK REPORT SO A DROPPED OR
+      *                    DUPLICATED FEED IS CAUGHT BEFORE CLOSE.
+      *
+      *                    READS THE ACCOUNT TRANSACTION FILE DIRECTLY
+      *                    RATHER THAN PAGING THROUGH ACCTTRNINQCTM 50
+      *                    ROWS AT A TIME - THAT INTERFACE IS KEYED BY
+      *                    ACCOUNT/EFFECTIVEDATE AND IS THE WRONG SHAPE
+      *                    FOR A WHOLE-LEDGER CONTROL TOTAL SWEEP BY
+      *                    TRANSACTIONPROCESSDATE - BUT TOTALS THE SAME
+      *                    TRANSACTIONAMTV2/TRANSACTIONCRINDV2 VALUES
+      *                    THE SERVICE RETURNS.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL PROGRAM.
+      *****************************************************************
+       PROGRAM-ID.  GlRecon.
+       AUTHOR.      S. KUBACKI.
+       INSTALLATION. DEPOSIT SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-TRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AT-TRN-KEY
+               FILE STATUS IS GR-ACCT-TRN-STATUS.
+           SELECT GL-CTL-FILE ASSIGN TO "GLCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-KEY
+               FILE STATUS IS GR-GL-CTL-STATUS.
+           SELECT GLRECON-PARM-FILE ASSIGN TO "GLRECONPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GR-PARM-STATUS.
+           SELECT GLRECON-RPT-FILE ASSIGN TO "GLRECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GR-RPT-STATUS-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-TRN-FILE.
+       COPY AcctTrn.
+
+       FD  GL-CTL-FILE.
+       COPY GlCtl.
+
+       FD  GLRECON-PARM-FILE.
+       COPY GlReconParm.
+
+       FD  GLRECON-RPT-FILE.
+       COPY GlReconRpt.
+
+       WORKING-STORAGE SECTION.
+       77  GR-ACCT-TRN-STATUS         PIC X(02) VALUE '00'.
+       77  GR-GL-CTL-STATUS           PIC X(02) VALUE '00'.
+       77  GR-PARM-STATUS             PIC X(02) VALUE '00'.
+       77  GR-RPT-STATUS-CODE         PIC X(02) VALUE '00'.
+       77  GR-PROCESS-DATE            PIC 9(08) VALUE ZERO.
+       77  GR-CURRENT-ACCOUNT         PIC X(23) VALUE SPACES.
+       77  GR-DEBIT-TOTAL             PIC 9(13)V99 VALUE ZERO.
+       77  GR-CREDIT-TOTAL            PIC 9(13)V99 VALUE ZERO.
+       77  GR-FIRST-REC-SW            PIC X(01) VALUE 'Y'.
+       77  GR-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  GR-EOF                     VALUE 'Y'.
+       77  GR-ACCOUNT-COUNT           PIC 9(05) VALUE ZERO.
+       77  GR-BREAK-COUNT             PIC 9(05) VALUE ZERO.
+       77  GR-GL-SCAN-EOF-SW          PIC X(01) VALUE 'N'.
+           88  GR-GL-SCAN-EOF             VALUE 'Y'.
+       77  GR-TRN-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  GR-TRN-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL GR-EOF.
+           IF GR-FIRST-REC-SW = 'N'
+               PERFORM 2900-CONTROL-BREAK THRU 2900-EXIT
+           END-IF.
+           PERFORM 2960-SCAN-GL-FOR-DROPPED-FEEDS THRU 2960-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    1000-INITIALIZE - OPEN FILES, READ THE RECONCILIATION DATE,
+      *    PRIME THE TRANSACTION FILE.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT ACCT-TRN-FILE.
+           OPEN INPUT GL-CTL-FILE.
+           OPEN INPUT GLRECON-PARM-FILE.
+           OPEN OUTPUT GLRECON-RPT-FILE.
+           READ GLRECON-PARM-FILE INTO GLRECON-PARM-RECORD
+               AT END
+                   MOVE ZERO TO GP-PROCESS-DATE
+           END-READ.
+           CLOSE GLRECON-PARM-FILE.
+           MOVE GP-PROCESS-DATE TO GR-PROCESS-DATE.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET GR-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-PROCESS-RECORDS - ONE ITERATION PER TRANSACTION FILE
+      *    RECORD, BREAKING CONTROL TOTALS WHEN THE ACCOUNT CHANGES.
+      *    THE FILE IS KEYED BY ACCOUNT FIRST, SO ALL RECORDS FOR ONE
+      *    ACCOUNT ARE READ TOGETHER.
+      *-----------------------------------------------------------------
+       2000-PROCESS-RECORDS.
+           IF GR-FIRST-REC-SW = 'N'
+              AND AT-ACCOUNT-NUMBER NOT = GR-CURRENT-ACCOUNT
+               PERFORM 2900-CONTROL-BREAK THRU 2900-EXIT
+           END-IF.
+           MOVE AT-ACCOUNT-NUMBER TO GR-CURRENT-ACCOUNT.
+           MOVE 'N' TO GR-FIRST-REC-SW.
+           IF AT-PROCESS-DATE = GR-PROCESS-DATE
+               PERFORM 2100-ACCUMULATE THRU 2100-EXIT
+           END-IF.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET GR-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE.
+           IF AT-IS-CREDIT
+               ADD AT-AMOUNT TO GR-CREDIT-TOTAL
+           ELSE
+               ADD AT-AMOUNT TO GR-DEBIT-TOTAL
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2900-CONTROL-BREAK - COMPARE THE JUST-COMPLETED ACCOUNT'S
+      *    FEED TOTALS TO ITS GL CONTROL TOTAL AND RESET FOR THE NEXT
+      *    ACCOUNT.
+      *-----------------------------------------------------------------
+       2900-CONTROL-BREAK.
+           MOVE GR-CURRENT-ACCOUNT TO GL-ACCOUNT-NUMBER.
+           MOVE GR-PROCESS-DATE TO GL-PROCESS-DATE.
+           READ GL-CTL-FILE
+               INVALID KEY
+                   MOVE ZERO TO GL-DEBIT-CONTROL-TOTAL
+                   MOVE ZERO TO GL-CREDIT-CONTROL-TOTAL
+           END-READ.
+           ADD 1 TO GR-ACCOUNT-COUNT.
+           IF GR-DEBIT-TOTAL NOT = GL-DEBIT-CONTROL-TOTAL
+              OR GR-CREDIT-TOTAL NOT = GL-CREDIT-CONTROL-TOTAL
+               PERFORM 2950-WRITE-BREAK-LINE THRU 2950-EXIT
+           END-IF.
+           MOVE ZERO TO GR-DEBIT-TOTAL.
+           MOVE ZERO TO GR-CREDIT-TOTAL.
+       2900-EXIT.
+           EXIT.
+
+       2950-WRITE-BREAK-LINE.
+           MOVE GR-CURRENT-ACCOUNT TO GR-RPT-ACCOUNT-NUMBER.
+           MOVE GR-PROCESS-DATE TO GR-RPT-PROCESS-DATE.
+           MOVE GR-DEBIT-TOTAL TO GR-RPT-FEED-DEBIT.
+           MOVE GR-CREDIT-TOTAL TO GR-RPT-FEED-CREDIT.
+           MOVE GL-DEBIT-CONTROL-TOTAL TO GR-RPT-GL-DEBIT.
+           MOVE GL-CREDIT-CONTROL-TOTAL TO GR-RPT-GL-CREDIT.
+           MOVE 'BREAK' TO GR-RPT-STATUS.
+           WRITE GLRECON-RPT-RECORD.
+           ADD 1 TO GR-BREAK-COUNT.
+       2950-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2960-SCAN-GL-FOR-DROPPED-FEEDS - THE ACCT-TRN-FILE SWEEP
+      *    ABOVE ONLY VISITS ACCOUNTS THAT HAVE AT LEAST ONE TRANSACTION
+      *    RECORD ON FILE, FOR ANY DATE.  AN ACCOUNT WITH A GL CONTROL
+      *    TOTAL FOR THE RUN'S PROCESS DATE BUT NO TRANSACTION RECORDS
+      *    AT ALL - A FEED THAT NEVER ARRIVED - IS NEVER READ BY THAT
+      *    SWEEP AND SO NEVER GETS COMPARED.  THIS SECOND PASS WALKS
+      *    GL-CTL-FILE ITSELF FOR THE RUN DATE AND CATCHES THOSE.
+      *-----------------------------------------------------------------
+       2960-SCAN-GL-FOR-DROPPED-FEEDS.
+           MOVE LOW-VALUES TO GL-ACCOUNT-NUMBER.
+           MOVE ZERO TO GL-PROCESS-DATE.
+           MOVE 'N' TO GR-GL-SCAN-EOF-SW.
+           START GL-CTL-FILE KEY IS NOT LESS THAN GL-KEY
+               INVALID KEY
+                   SET GR-GL-SCAN-EOF TO TRUE
+           END-START.
+           PERFORM 2970-SCAN-ONE-GL-RECORD THRU 2970-EXIT
+               UNTIL GR-GL-SCAN-EOF.
+       2960-EXIT.
+           EXIT.
+
+       2970-SCAN-ONE-GL-RECORD.
+           READ GL-CTL-FILE NEXT RECORD
+               AT END
+                   SET GR-GL-SCAN-EOF TO TRUE
+                   GO TO 2970-EXIT
+           END-READ.
+           IF GL-PROCESS-DATE = GR-PROCESS-DATE
+               PERFORM 2980-CHECK-ACCOUNT-HAS-FEED THRU 2980-EXIT
+               IF NOT GR-TRN-FOUND
+                   IF GL-DEBIT-CONTROL-TOTAL NOT = ZERO
+                      OR GL-CREDIT-CONTROL-TOTAL NOT = ZERO
+                       PERFORM 2990-WRITE-DROPPED-BREAK THRU 2990-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2970-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2980-CHECK-ACCOUNT-HAS-FEED - DOES ACCT-TRN-FILE HAVE ANY
+      *    RECORD AT ALL FOR THIS ACCOUNT.
+      *-----------------------------------------------------------------
+       2980-CHECK-ACCOUNT-HAS-FEED.
+           MOVE GL-ACCOUNT-NUMBER TO AT-ACCOUNT-NUMBER.
+           MOVE ZERO TO AT-EFFECTIVE-DATE.
+           MOVE ZERO TO AT-SERIAL-NO.
+           MOVE 'N' TO GR-TRN-FOUND-SW.
+           START ACCT-TRN-FILE KEY IS NOT LESS THAN AT-TRN-KEY
+               INVALID KEY
+                   GO TO 2980-EXIT
+           END-START.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   GO TO 2980-EXIT
+           END-READ.
+           IF AT-ACCOUNT-NUMBER = GL-ACCOUNT-NUMBER
+               SET GR-TRN-FOUND TO TRUE
+           END-IF.
+       2980-EXIT.
+           EXIT.
+
+       2990-WRITE-DROPPED-BREAK.
+           MOVE GL-ACCOUNT-NUMBER TO GR-RPT-ACCOUNT-NUMBER.
+           MOVE GL-PROCESS-DATE TO GR-RPT-PROCESS-DATE.
+           MOVE ZERO TO GR-RPT-FEED-DEBIT.
+           MOVE ZERO TO GR-RPT-FEED-CREDIT.
+           MOVE GL-DEBIT-CONTROL-TOTAL TO GR-RPT-GL-DEBIT.
+           MOVE GL-CREDIT-CONTROL-TOTAL TO GR-RPT-GL-CREDIT.
+           MOVE 'BREAK' TO GR-RPT-STATUS.
+           WRITE GLRECON-RPT-RECORD.
+           ADD 1 TO GR-ACCOUNT-COUNT.
+           ADD 1 TO GR-BREAK-COUNT.
+       2990-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    9000-TERMINATE - CLOSE FILES AND DISPLAY RUN COUNTS.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE ACCT-TRN-FILE.
+           CLOSE GL-CTL-FILE.
+           CLOSE GLRECON-RPT-FILE.
+           DISPLAY 'GLRECON ACCOUNTS CHECKED: ' GR-ACCOUNT-COUNT.
+           DISPLAY 'GLRECON BREAKS FOUND: ' GR-BREAK-COUNT.
+       9000-EXIT.
+           EXIT.
