@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    COPYBOOK    :  ACCTAUDT
+      *    DESCRIPTION  :  ONE AUDIT TRAIL ENTRY FOR AN ACCTTRNINQCTM
+      *                    REQUEST/RESPONSE PAIR - WHO ASKED, FROM
+      *                    WHERE, FOR WHICH ACCOUNT, AND WHAT CAME BACK.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AA-INITIATED-DATE          PIC 9(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-INITIATED-TIME          PIC 9(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-OPERATOR                PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-WORKSTATION-ID          PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-OPERATOR-BRANCH         PIC 9(06).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-ACCOUNT-NUMBER          PIC X(23).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-SERVICE-RESULT-CODE     PIC 9(03).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  AA-CONDITION-CODE          PIC 9(08).
