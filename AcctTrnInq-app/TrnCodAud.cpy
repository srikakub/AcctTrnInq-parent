@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    COPYBOOK    :  TRNCODAUD
+      *    DESCRIPTION  :  AUDIT TRAIL ENTRY FOR ONE TRNCODETBL
+      *                    MAINTENANCE ACTION (ADD OR RETIRE) TAKEN
+      *                    THROUGH TRNCODEMAINT.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  TRN-COD-AUD-RECORD.
+           05  TA-MAINT-DATE              PIC 9(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-MAINT-TIME              PIC 9(06).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-MAINT-USER              PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-ACTION                  PIC X(06).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-CODE-TYPE               PIC X(01).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-CODE                    PIC X(02).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-OLD-STATUS              PIC X(01).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-NEW-STATUS              PIC X(01).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-APPROVED-BY             PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  TA-RESULT                  PIC X(08).
