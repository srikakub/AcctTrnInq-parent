@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    COPYBOOK    :  ACCTMSTR
+      *    DESCRIPTION  :  ACCOUNT MASTER RECORD - ONE ENTRY PER
+      *                    ACCOUNT ON THE ACCOUNT MASTER FILE.  CARRIES
+      *                    THE OWNING REGISTRATION NUMBER USED TO
+      *                    CROSS-CHECK INCOMING INQUIRIES.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  ACCT-MSTR-RECORD.
+           05  AM-ACCOUNT-NUMBER          PIC X(23).
+           05  AM-REGISTRATION-NUMBER     PIC X(23).
+           05  AM-ACCOUNT-BRANCH          PIC 9(06).
+           05  AM-ACCOUNT-STATUS          PIC X(01).
+               88  AM-ACCOUNT-ACTIVE          VALUE 'A'.
+               88  AM-ACCOUNT-CLOSED          VALUE 'C'.
+               88  AM-ACCOUNT-DORMANT         VALUE 'D'.
+           05  AM-ACCOUNT-CURRENCY-CODE   PIC X(03).
+           05  AM-ACCOUNT-OPEN-DATE       PIC 9(08).
+           05  FILLER                     PIC X(10).
