@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    COPYBOOK    :  GLCTL
+      *    DESCRIPTION  :  GENERAL LEDGER CONTROL TOTAL RECORD - ONE
+      *                    ENTRY PER ACCOUNT/TRANSACTIONPROCESSDATE
+      *                    CARRYING THE DEBIT AND CREDIT TOTALS THE GL
+      *                    EXPECTS THE FEED TO HAVE POSTED.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  GL-CTL-RECORD.
+           05  GL-KEY.
+               10  GL-ACCOUNT-NUMBER      PIC X(23).
+               10  GL-PROCESS-DATE        PIC 9(08).
+           05  GL-DEBIT-CONTROL-TOTAL     PIC 9(13)V99.
+           05  GL-CREDIT-CONTROL-TOTAL    PIC 9(13)V99.
+           05  FILLER                     PIC X(10).
