@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    PROGRAM-ID  :  TRNCODEMAINT
+      *    AUTHOR      :  S. KUBACKI
+      *    INSTALLATION:  DEPOSIT SYSTEMS
+      *    DATE-WRITTEN:  2026-08-09
+      *    DATE-COMPILED:
+      *-----------------------------------------------------------------
+      *    DESCRIPTION  :  ONLINE MAINTENANCE SCREEN FOR TRNCODTBL, THE
+      *                    APPROVED TRANSACTION SOURCE/TYPE CODE TABLE
+      *                    ACCTTRNINQCTM VALIDATES AGAINST.  A CODE CAN
+      *                    BE ADDED OR RETIRED, BUT NOT UNTIL A SECOND
+      *                    USER ID IS KEYED INTO THE APPROVED-BY FIELD -
+      *                    LEAVING IT BLANK CANCELS THE CHANGE.  EVERY
+      *                    ATTEMPT, APPLIED OR NOT, IS LOGGED TO
+      *                    TRNCODAUD.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL PROGRAM.
+      *    2026-08-09 SRK    REJECT ENTRIES WHERE THE APPROVER AND THE
+      *                      MAINTAINER ARE THE SAME USER ID; FIXED
+      *                      TIME-OF-DAY FIELDS AND AUDIT ACTION LABEL.
+      *****************************************************************
+       PROGRAM-ID.  TrnCodeMaint.
+       AUTHOR.      S. KUBACKI.
+       INSTALLATION. DEPOSIT SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRN-CODE-TBL-FILE ASSIGN TO "TRNCODTBL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TC-KEY
+               FILE STATUS IS TM-TRN-CODE-STATUS.
+           SELECT TRN-COD-AUD-FILE ASSIGN TO "TRNCODAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TM-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRN-CODE-TBL-FILE.
+       COPY TrnCodTbl.
+
+       FD  TRN-COD-AUD-FILE.
+       COPY TrnCodAud.
+
+       WORKING-STORAGE SECTION.
+       77  TM-TRN-CODE-STATUS         PIC X(02) VALUE '00'.
+       77  TM-AUD-STATUS              PIC X(02) VALUE '00'.
+       77  TM-ACTION                  PIC X(01) VALUE SPACE.
+       77  TM-CODE-TYPE               PIC X(01) VALUE SPACE.
+       77  TM-CODE                    PIC X(02) VALUE SPACES.
+       77  TM-DESCRIPTION             PIC X(20) VALUE SPACES.
+       77  TM-MAINT-USER              PIC X(08) VALUE SPACES.
+       77  TM-APPROVED-BY             PIC X(08) VALUE SPACES.
+       77  TM-OLD-STATUS              PIC X(01) VALUE SPACE.
+       77  TM-NEW-STATUS              PIC X(01) VALUE SPACE.
+       77  TM-MAINT-COUNT             PIC 9(05) VALUE ZERO.
+       77  TM-EXIT-SW                 PIC X(01) VALUE 'N'.
+           88  TM-EXIT-REQUESTED          VALUE 'Y'.
+       77  TM-ENTRY-STATUS-SW         PIC X(01) VALUE 'Y'.
+           88  TM-ENTRY-OK                VALUE 'Y'.
+           88  TM-ENTRY-REJECTED          VALUE 'N'.
+       77  TM-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  TM-FOUND                   VALUE 'Y'.
+       77  TM-RESULT-SW               PIC X(01) VALUE 'N'.
+           88  TM-RESULT-APPLIED          VALUE 'Y'.
+           88  TM-RESULT-REJECTED         VALUE 'N'.
+       77  TM-TIME-8                  PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-MAINT-LOOP THRU 2000-EXIT
+               UNTIL TM-EXIT-REQUESTED.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    1000-INITIALIZE - OPEN THE CODE TABLE FOR MAINTENANCE AND
+      *    THE AUDIT LOG FOR APPEND.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN I-O TRN-CODE-TBL-FILE.
+           OPEN EXTEND TRN-COD-AUD-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-MAINT-LOOP - ONE MAINTENANCE SCREEN PER ITERATION.
+      *-----------------------------------------------------------------
+       2000-MAINT-LOOP.
+           MOVE SPACE TO TM-OLD-STATUS.
+           MOVE SPACE TO TM-NEW-STATUS.
+           SET TM-RESULT-REJECTED TO TRUE.
+           PERFORM 2100-DISPLAY-AND-ACCEPT THRU 2100-EXIT.
+           IF NOT TM-EXIT-REQUESTED
+               PERFORM 2200-VALIDATE-ENTRY THRU 2200-EXIT
+               IF TM-ENTRY-OK
+                   PERFORM 2300-APPLY-MAINTENANCE THRU 2300-EXIT
+               END-IF
+               PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2100-DISPLAY-AND-ACCEPT - PAINT THE MAINTENANCE SCREEN AND
+      *    KEY IN ONE CODE MAINTENANCE REQUEST.
+      *-----------------------------------------------------------------
+       2100-DISPLAY-AND-ACCEPT.
+           DISPLAY 'TRANSACTION CODE TABLE MAINTENANCE' LINE 1 COLUMN 1.
+           DISPLAY 'ACTION (A=ADD, R=RETIRE, X=EXIT):'
+               LINE 3 COLUMN 1.
+           ACCEPT TM-ACTION LINE 3 COLUMN 36.
+           IF TM-ACTION = 'X' OR TM-ACTION = 'x'
+               SET TM-EXIT-REQUESTED TO TRUE
+               GO TO 2100-EXIT
+           END-IF.
+           DISPLAY 'CODE TYPE (S=SOURCE, T=TYPE):' LINE 4 COLUMN 1.
+           ACCEPT TM-CODE-TYPE LINE 4 COLUMN 32.
+           DISPLAY 'CODE:' LINE 5 COLUMN 1.
+           ACCEPT TM-CODE LINE 5 COLUMN 8.
+           DISPLAY 'DESCRIPTION:' LINE 6 COLUMN 1.
+           ACCEPT TM-DESCRIPTION LINE 6 COLUMN 14.
+           DISPLAY 'MAINTAINED BY (USER ID):' LINE 7 COLUMN 1.
+           ACCEPT TM-MAINT-USER LINE 7 COLUMN 27.
+           DISPLAY 'APPROVED BY (BLANK CANCELS CHANGE):'
+               LINE 8 COLUMN 1.
+           ACCEPT TM-APPROVED-BY LINE 8 COLUMN 37.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2200-VALIDATE-ENTRY - BASIC EDITS BEFORE THE CODE TABLE IS
+      *    TOUCHED.  A BLANK APPROVED-BY REJECTS THE CHANGE RATHER THAN
+      *    ERRORING - THAT IS THE APPROVAL STEP.
+      *-----------------------------------------------------------------
+       2200-VALIDATE-ENTRY.
+           SET TM-ENTRY-OK TO TRUE.
+           IF TM-ACTION NOT = 'A' AND TM-ACTION NOT = 'R'
+               DISPLAY 'INVALID ACTION - ENTRY REJECTED'
+                   LINE 12 COLUMN 1
+               SET TM-ENTRY-REJECTED TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+           IF TM-CODE-TYPE NOT = 'S' AND TM-CODE-TYPE NOT = 'T'
+               DISPLAY 'INVALID CODE TYPE - ENTRY REJECTED'
+                   LINE 12 COLUMN 1
+               SET TM-ENTRY-REJECTED TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+           IF TM-CODE = SPACES
+               DISPLAY 'CODE MAY NOT BE BLANK - ENTRY REJECTED'
+                   LINE 12 COLUMN 1
+               SET TM-ENTRY-REJECTED TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+           IF TM-APPROVED-BY = SPACES
+               DISPLAY 'NO APPROVER ENTERED - CHANGE NOT APPLIED'
+                   LINE 12 COLUMN 1
+               SET TM-ENTRY-REJECTED TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+           IF TM-APPROVED-BY = TM-MAINT-USER
+               DISPLAY 'APPROVER MUST DIFFER FROM MAINTAINER - '
+                   'ENTRY REJECTED' LINE 12 COLUMN 1
+               SET TM-ENTRY-REJECTED TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2300-APPLY-MAINTENANCE - LOOK THE CODE UP AND ROUTE TO THE
+      *    ADD OR RETIRE LOGIC.
+      *-----------------------------------------------------------------
+       2300-APPLY-MAINTENANCE.
+           MOVE TM-CODE-TYPE TO TC-CODE-TYPE.
+           MOVE TM-CODE TO TC-CODE.
+           MOVE 'N' TO TM-FOUND-SW.
+           READ TRN-CODE-TBL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO TM-FOUND-SW
+                   MOVE TC-STATUS TO TM-OLD-STATUS
+           END-READ.
+           IF TM-ACTION = 'A'
+               PERFORM 2310-ADD-CODE THRU 2310-EXIT
+           ELSE
+               PERFORM 2320-RETIRE-CODE THRU 2320-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-ADD-CODE.
+           IF TM-FOUND
+               DISPLAY 'CODE ALREADY ON FILE - ADD REJECTED'
+                   LINE 12 COLUMN 1
+               GO TO 2310-EXIT
+           END-IF.
+           MOVE TM-CODE-TYPE TO TC-CODE-TYPE.
+           MOVE TM-CODE TO TC-CODE.
+           MOVE TM-DESCRIPTION TO TC-DESCRIPTION.
+           SET TC-ACTIVE TO TRUE.
+           ACCEPT TC-LAST-MAINT-DATE FROM DATE YYYYMMDD.
+           PERFORM 2900-GET-CURRENT-TIME THRU 2900-EXIT.
+           MOVE TM-TIME-8(1:6) TO TC-LAST-MAINT-TIME.
+           MOVE TM-MAINT-USER TO TC-LAST-MAINT-USER.
+           MOVE TM-APPROVED-BY TO TC-APPROVED-BY.
+           WRITE TRN-CODE-TBL-RECORD
+               INVALID KEY
+                   DISPLAY 'ADD FAILED' LINE 12 COLUMN 1
+                   GO TO 2310-EXIT
+           END-WRITE.
+           SET TM-RESULT-APPLIED TO TRUE.
+           MOVE TC-STATUS TO TM-NEW-STATUS.
+           DISPLAY 'CODE ADDED' LINE 12 COLUMN 1.
+       2310-EXIT.
+           EXIT.
+
+       2320-RETIRE-CODE.
+           IF NOT TM-FOUND
+               DISPLAY 'CODE NOT ON FILE - RETIRE REJECTED'
+                   LINE 12 COLUMN 1
+               GO TO 2320-EXIT
+           END-IF.
+           SET TC-RETIRED TO TRUE.
+           ACCEPT TC-LAST-MAINT-DATE FROM DATE YYYYMMDD.
+           PERFORM 2900-GET-CURRENT-TIME THRU 2900-EXIT.
+           MOVE TM-TIME-8(1:6) TO TC-LAST-MAINT-TIME.
+           MOVE TM-MAINT-USER TO TC-LAST-MAINT-USER.
+           MOVE TM-APPROVED-BY TO TC-APPROVED-BY.
+           REWRITE TRN-CODE-TBL-RECORD
+               INVALID KEY
+                   DISPLAY 'RETIRE FAILED' LINE 12 COLUMN 1
+                   GO TO 2320-EXIT
+           END-REWRITE.
+           SET TM-RESULT-APPLIED TO TRUE.
+           MOVE TC-STATUS TO TM-NEW-STATUS.
+           DISPLAY 'CODE RETIRED' LINE 12 COLUMN 1.
+       2320-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2400-WRITE-AUDIT-RECORD - LOG THIS MAINTENANCE ATTEMPT,
+      *    WHETHER IT WAS APPLIED OR REJECTED.
+      *-----------------------------------------------------------------
+       2400-WRITE-AUDIT-RECORD.
+           ACCEPT TA-MAINT-DATE FROM DATE YYYYMMDD.
+           PERFORM 2900-GET-CURRENT-TIME THRU 2900-EXIT.
+           MOVE TM-TIME-8(1:6) TO TA-MAINT-TIME.
+           MOVE TM-MAINT-USER TO TA-MAINT-USER.
+           IF TM-ACTION = 'A'
+               MOVE 'ADD' TO TA-ACTION
+           ELSE
+               IF TM-ACTION = 'R'
+                   MOVE 'RETIRE' TO TA-ACTION
+               ELSE
+                   MOVE 'INVALD' TO TA-ACTION
+               END-IF
+           END-IF.
+           MOVE TM-CODE-TYPE TO TA-CODE-TYPE.
+           MOVE TM-CODE TO TA-CODE.
+           MOVE TM-OLD-STATUS TO TA-OLD-STATUS.
+           MOVE TM-NEW-STATUS TO TA-NEW-STATUS.
+           MOVE TM-APPROVED-BY TO TA-APPROVED-BY.
+           IF TM-RESULT-APPLIED
+               MOVE 'APPLIED' TO TA-RESULT
+           ELSE
+               MOVE 'REJECTED' TO TA-RESULT
+           END-IF.
+           WRITE TRN-COD-AUD-RECORD.
+           ADD 1 TO TM-MAINT-COUNT.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2900-GET-CURRENT-TIME - ACCEPT FROM TIME RETURNS AN 8-DIGIT
+      *    HHMMSSSS VALUE.  TC-LAST-MAINT-TIME/TA-MAINT-TIME ARE ONLY
+      *    6 DIGITS, SO THE CALLER MUST TAKE THE LEADING HHMMSS PORTION
+      *    EXPLICITLY RATHER THAN MOVE INTO THE SHORTER FIELD DIRECTLY -
+      *    A MOVE WOULD ALIGN ON THE DECIMAL POINT AND KEEP THE TRAILING
+      *    MMSSSS INSTEAD, DROPPING THE HOUR.
+      *-----------------------------------------------------------------
+       2900-GET-CURRENT-TIME.
+           ACCEPT TM-TIME-8 FROM TIME.
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    9000-TERMINATE - CLOSE FILES.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE TRN-CODE-TBL-FILE.
+           CLOSE TRN-COD-AUD-FILE.
+           DISPLAY 'TRNCODEMAINT ACTIONS LOGGED: ' TM-MAINT-COUNT
+               LINE 14 COLUMN 1.
+       9000-EXIT.
+           EXIT.
