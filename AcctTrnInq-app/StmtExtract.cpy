@@ -0,0 +1,30 @@
+      *****************************************************************
+      *    COPYBOOK    :  STMTEXTRACT
+      *    DESCRIPTION  :  ONE LINE OF THE BATCH STATEMENT EXTRACT FILE
+      *                    PRODUCED BY ACCTSTMTEXTRACT.  ONE RECORD PER
+      *                    TRANSACTION RETURNED BY ACCTTRNINQCTM ACROSS
+      *                    THE REQUESTED EFFECTIVEDATE RANGE.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *    2026-08-09 SRK    ADDED SE-ORIGINAL-AMOUNT/SE-CURRENCY-CODE.
+      *****************************************************************
+       01  STMT-EXTRACT-RECORD.
+           05  SE-ACCOUNT-NUMBER          PIC X(23).
+           05  SE-REGISTRATION-NUMBER     PIC X(23).
+           05  SE-EFFECTIVE-DATE          PIC 9(08).
+           05  SE-TRANSACTION-DATE        PIC 9(08).
+           05  SE-TRANSACTION-TIME        PIC 9(06).
+           05  SE-SOURCE-CODE             PIC X(02).
+           05  SE-SOURCE                  PIC X(20).
+           05  SE-AMOUNT                  PIC 9(11)V99.
+           05  SE-CR-IND                  PIC X(01).
+           05  SE-TYPE-CODE               PIC 9(02).
+           05  SE-TYPE                    PIC X(20).
+           05  SE-BRANCH                  PIC 9(04).
+           05  SE-NARRATIVE                PIC X(40).
+           05  SE-SERIAL-NO               PIC 9(13).
+           05  SE-ORIGINAL-AMOUNT         PIC 9(11)V99.
+           05  SE-CURRENCY-CODE           PIC X(03).
