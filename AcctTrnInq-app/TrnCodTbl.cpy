@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK    :  TRNCODTBL
+      *    DESCRIPTION  :  APPROVED TRANSACTION SOURCE/TYPE CODE TABLE.
+      *                    ONE ENTRY PER VALID TRANSACTIONSRCECODEV2 OR
+      *                    TRANSACTIONTYPECODEV2 VALUE A FEEDER SYSTEM
+      *                    IS ALLOWED TO SEND.  MAINTAINED ONLINE BY
+      *                    TRNCODEMAINT.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  TRN-CODE-TBL-RECORD.
+           05  TC-KEY.
+               10  TC-CODE-TYPE           PIC X(01).
+                   88  TC-TYPE-SOURCE         VALUE 'S'.
+                   88  TC-TYPE-TRANSTYPE      VALUE 'T'.
+               10  TC-CODE                PIC X(02).
+           05  TC-DESCRIPTION             PIC X(20).
+           05  TC-STATUS                  PIC X(01).
+               88  TC-ACTIVE                  VALUE 'A'.
+               88  TC-RETIRED                 VALUE 'R'.
+           05  TC-LAST-MAINT-DATE         PIC 9(08).
+           05  TC-LAST-MAINT-TIME         PIC 9(06).
+           05  TC-LAST-MAINT-USER         PIC X(08).
+           05  TC-APPROVED-BY             PIC X(08).
+           05  FILLER                     PIC X(10).
