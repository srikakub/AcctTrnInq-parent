@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    PROGRAM-ID  :  ACCTSTMTEXTRACT
+      *    AUTHOR      :  S. KUBACKI
+      *    INSTALLATION:  DEPOSIT SYSTEMS
+      *    DATE-WRITTEN:  2026-08-09
+      *    DATE-COMPILED:
+      *-----------------------------------------------------------------
+      *    DESCRIPTION  :  BATCH STATEMENT EXTRACT DRIVER.  SWEEPS THE
+      *                    ACCOUNT MASTER FILE AND, FOR EACH ACCOUNT,
+      *                    DRIVES ACCTTRNINQCTM ACROSS EVERY
+      *                    EFFECTIVEDATE FROM SP-START-DATE TO
+      *                    SP-END-DATE, PAGING WITH
+      *                    NEXTTRANSACTIONSTART UNTIL THAT DATE IS
+      *                    EXHAUSTED.  REPLACES THE MANUAL RE-KEYING OF
+      *                    NEXTTRANSACTIONSTART ON THE ONLINE INQUIRY
+      *                    TO PULL A FULL MONTH OF ACTIVITY.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL PROGRAM.
+      *    2026-08-09 SRK    ADDED CHECKPOINT/RESTART EVERY
+      *                      SP-CHECKPOINT-INTERVAL ACCOUNTS.
+      *    2026-08-09 SRK    EXTRACT EVERY ACCOUNT REGARDLESS OF
+      *                      STATUS, NOT JUST ACTIVE ONES; IDENTIFY
+      *                      EACH ACCTTRNINQCTM CALL AS A RECOGNIZABLE
+      *                      BATCH OPERATOR/WORKSTATION WITH THE
+      *                      ACTUAL RUN DATE/TIME SO THE AUDIT LOG
+      *                      DOES NOT FILL WITH BLANK IDENTITIES.
+      *****************************************************************
+       PROGRAM-ID.  AcctStmtExtract.
+       AUTHOR.      S. KUBACKI.
+       INSTALLATION. DEPOSIT SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MSTR-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ASE-ACCT-MSTR-STATUS.
+           SELECT STMT-PARM-FILE ASSIGN TO "STMTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ASE-PARM-STATUS.
+           SELECT STMT-EXTRACT-FILE ASSIGN TO "STMTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ASE-EXTRACT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "STMTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ASE-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MSTR-FILE.
+       COPY AcctMstr.
+
+       FD  STMT-PARM-FILE.
+       COPY StmtParm.
+
+       FD  STMT-EXTRACT-FILE.
+       COPY StmtExtract.
+
+       FD  CHECKPOINT-FILE.
+       COPY StmtCkpt.
+
+       WORKING-STORAGE SECTION.
+       77  ASE-ACCT-MSTR-STATUS       PIC X(02) VALUE '00'.
+       77  ASE-PARM-STATUS            PIC X(02) VALUE '00'.
+       77  ASE-EXTRACT-STATUS         PIC X(02) VALUE '00'.
+       77  ASE-CKPT-STATUS            PIC X(02) VALUE '00'.
+       77  ASE-ACCT-MSTR-EOF-SW       PIC X(01) VALUE 'N'.
+           88  ASE-ACCT-MSTR-EOF          VALUE 'Y'.
+       77  ASE-MORE-PAGES-SW          PIC X(01) VALUE 'Y'.
+           88  ASE-MORE-PAGES             VALUE 'Y'.
+       77  ASE-RESTART-SW             PIC X(01) VALUE 'N'.
+           88  ASE-RESTARTING             VALUE 'Y'.
+       77  ASE-RESTART-ACCOUNT        PIC X(23) VALUE SPACES.
+       77  ASE-ACCTS-SINCE-CKPT       PIC 9(05) VALUE ZERO.
+       77  ASE-SUB                    PIC 9(02) VALUE ZERO.
+       77  ASE-ACCOUNT-COUNT          PIC 9(09) VALUE ZERO.
+       77  ASE-TRANSACTION-COUNT      PIC 9(09) VALUE ZERO.
+       77  ASE-RUN-DATE               PIC 9(08) VALUE ZERO.
+       77  ASE-RUN-TIME               PIC 9(08) VALUE ZERO.
+
+       01  ASE-CURRENT-DATE-GRP.
+           05  ASE-CURRENT-DATE       PIC 9(08).
+       01  ASE-DATE-BREAKDOWN REDEFINES ASE-CURRENT-DATE-GRP.
+           05  ASE-YYYY               PIC 9(04).
+           05  ASE-MM                 PIC 9(02).
+           05  ASE-DD                 PIC 9(02).
+       77  ASE-MAX-DAY                PIC 9(02).
+       77  ASE-QUOT                   PIC 9(04).
+       77  ASE-REM4                   PIC 9(04).
+       77  ASE-REM100                 PIC 9(04).
+       77  ASE-REM400                 PIC 9(04).
+       01  ASE-DAYS-IN-MONTH-TBL.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 28.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 30.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 30.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 30.
+           05  FILLER                 PIC 9(02) VALUE 31.
+           05  FILLER                 PIC 9(02) VALUE 30.
+           05  FILLER                 PIC 9(02) VALUE 31.
+       01  ASE-DAYS-IN-MONTH REDEFINES ASE-DAYS-IN-MONTH-TBL.
+           05  ASE-DAYS-TBL-ENTRY     PIC 9(02) OCCURS 12 TIMES.
+
+       COPY AcctTrnInqCTM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-EXIT
+               UNTIL ASE-ACCT-MSTR-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    1000-INITIALIZE - OPEN FILES, READ THE RUN PARAMETER CARD,
+      *    CHECK FOR A CHECKPOINT FROM AN INTERRUPTED PRIOR RUN, AND
+      *    PRIME THE ACCOUNT MASTER FILE.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT ASE-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT ASE-RUN-TIME FROM TIME.
+           OPEN INPUT ACCT-MSTR-FILE.
+           OPEN INPUT STMT-PARM-FILE.
+           OPEN OUTPUT STMT-EXTRACT-FILE.
+           READ STMT-PARM-FILE INTO STMT-PARM-RECORD
+               AT END
+                   MOVE ZERO TO SP-START-DATE
+                   MOVE ZERO TO SP-END-DATE
+                   MOVE ZERO TO SP-CHECKPOINT-INTERVAL
+           END-READ.
+           CLOSE STMT-PARM-FILE.
+           IF SP-CHECKPOINT-INTERVAL = ZERO
+               MOVE 100 TO SP-CHECKPOINT-INTERVAL
+           END-IF.
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+           PERFORM 1200-PRIME-ACCT-MSTR THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    1100-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT
+      *    NAMING THE LAST ACCOUNT IT FULLY EXTRACTED, REMEMBER IT SO
+      *    THE ACCOUNT MASTER SWEEP CAN RESUME PAST IT.
+      *-----------------------------------------------------------------
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF ASE-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ASE-CKPT-STATUS = '00'
+                  AND CK-LAST-ACCOUNT-NUMBER NOT = SPACES
+                   MOVE CK-LAST-ACCOUNT-NUMBER TO ASE-RESTART-ACCOUNT
+                   SET ASE-RESTARTING TO TRUE
+                   DISPLAY 'ACCTSTMTEXTRACT RESTARTING AFTER ACCOUNT: '
+                       ASE-RESTART-ACCOUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    1200-PRIME-ACCT-MSTR - READ THE FIRST ACCOUNT MASTER RECORD
+      *    TO BE PROCESSED THIS RUN - THE FIRST ONE ON FILE, OR THE
+      *    FIRST ONE PAST A RESTART CHECKPOINT.
+      *-----------------------------------------------------------------
+       1200-PRIME-ACCT-MSTR.
+           IF ASE-RESTARTING
+               MOVE ASE-RESTART-ACCOUNT TO AM-ACCOUNT-NUMBER
+               START ACCT-MSTR-FILE
+                   KEY IS GREATER THAN AM-ACCOUNT-NUMBER
+                   INVALID KEY
+                       SET ASE-ACCT-MSTR-EOF TO TRUE
+               END-START
+               IF NOT ASE-ACCT-MSTR-EOF
+                   READ ACCT-MSTR-FILE NEXT RECORD
+                       AT END
+                           SET ASE-ACCT-MSTR-EOF TO TRUE
+                   END-READ
+               END-IF
+           ELSE
+               READ ACCT-MSTR-FILE NEXT RECORD
+                   AT END
+                       SET ASE-ACCT-MSTR-EOF TO TRUE
+               END-READ
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-PROCESS-ACCOUNTS - ONE ITERATION PER ACCOUNT MASTER
+      *    RECORD.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ACCOUNTS.
+           ADD 1 TO ASE-ACCOUNT-COUNT.
+           PERFORM 2100-PROCESS-ONE-ACCOUNT THRU 2100-EXIT.
+           PERFORM 2050-CHECKPOINT-IF-DUE THRU 2050-EXIT.
+           READ ACCT-MSTR-FILE NEXT RECORD
+               AT END
+                   SET ASE-ACCT-MSTR-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2050-CHECKPOINT-IF-DUE - EVERY SP-CHECKPOINT-INTERVAL
+      *    ACCOUNTS, RECORD THE LAST ACCOUNT FULLY EXTRACTED SO A
+      *    RERUN AFTER A FAILURE DOES NOT HAVE TO START FROM SCRATCH.
+      *-----------------------------------------------------------------
+       2050-CHECKPOINT-IF-DUE.
+           ADD 1 TO ASE-ACCTS-SINCE-CKPT.
+           IF ASE-ACCTS-SINCE-CKPT >= SP-CHECKPOINT-INTERVAL
+               PERFORM 2060-WRITE-CHECKPOINT THRU 2060-EXIT
+               MOVE ZERO TO ASE-ACCTS-SINCE-CKPT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2060-WRITE-CHECKPOINT.
+           MOVE AM-ACCOUNT-NUMBER TO CK-LAST-ACCOUNT-NUMBER.
+           MOVE ZERO TO CK-NEXT-TRANSACTION-START.
+           MOVE ASE-ACCOUNT-COUNT TO CK-CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2100-PROCESS-ONE-ACCOUNT - SWEEP EVERY EFFECTIVEDATE IN THE
+      *    RUN PARAMETER RANGE FOR THE CURRENT ACCOUNT.
+      *-----------------------------------------------------------------
+       2100-PROCESS-ONE-ACCOUNT.
+           MOVE SP-START-DATE TO ASE-CURRENT-DATE.
+           PERFORM 2150-DATE-LOOP THRU 2150-EXIT
+               UNTIL ASE-CURRENT-DATE > SP-END-DATE.
+       2100-EXIT.
+           EXIT.
+
+       2150-DATE-LOOP.
+           PERFORM 2200-PROCESS-ONE-DATE THRU 2200-EXIT.
+           PERFORM 8100-NEXT-DATE THRU 8100-EXIT.
+       2150-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2200-PROCESS-ONE-DATE - PAGE THROUGH ACCTTRNINQCTM FOR ONE
+      *    ACCOUNT/EFFECTIVEDATE UNTIL ITS TRANSACTIONS ARE EXHAUSTED.
+      *-----------------------------------------------------------------
+       2200-PROCESS-ONE-DATE.
+           MOVE 'ACCTTRNINQ' TO ServiceRequest.
+           MOVE 'ACCTTRNINQ' TO ServiceRequest2.
+           MOVE 01 TO VersionNumber OF InputHeader.
+           MOVE ASE-CURRENT-DATE TO EffectiveDate OF InputHeader.
+           MOVE ASE-RUN-DATE TO InitiatedDate OF InputHeader.
+           MOVE ASE-RUN-TIME TO InitiatedTime OF InputHeader.
+           MOVE 'ACCTSTMT' TO Operator OF InputHeader.
+           MOVE ZERO TO OperatorBranch OF InputHeader.
+           MOVE 'BATCH' TO WorkstationId OF InputHeader.
+           MOVE AM-ACCOUNT-NUMBER TO AccountNumber OF SecondaryHeader.
+           MOVE AM-REGISTRATION-NUMBER
+               TO RegistrationNumber OF SecondaryHeader.
+           MOVE 50 TO NoToRetrieve.
+           MOVE ZERO TO NextTransactionStart OF ServiceRequestMsg.
+           SET ASE-MORE-PAGES TO TRUE.
+           PERFORM 2210-CALL-SERVICE-PAGE THRU 2210-EXIT
+               UNTIL ASE-MORE-PAGES-SW = 'N'.
+       2200-EXIT.
+           EXIT.
+
+       2210-CALL-SERVICE-PAGE.
+           CALL 'AcctTrnInqCTM' USING AcctTrnInqCTMReq AcctTrnInqCTMRsp.
+           IF SERVICE-RESULT-OK
+               PERFORM 2220-WRITE-EXTRACT-ROWS THRU 2220-EXIT
+           ELSE
+               MOVE 'N' TO ASE-MORE-PAGES-SW
+               GO TO 2210-EXIT
+           END-IF.
+           IF NO-MORE-TRANSACTIONS
+               MOVE 'N' TO ASE-MORE-PAGES-SW
+           ELSE
+               MOVE NextTransactionStart OF ServiceResponseMsg
+                   TO NextTransactionStart OF ServiceRequestMsg
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2220-WRITE-EXTRACT-ROWS - WRITE ONE EXTRACT RECORD PER
+      *    OUTPUTDETAILS ROW RETURNED ON THIS PAGE.
+      *-----------------------------------------------------------------
+       2220-WRITE-EXTRACT-ROWS.
+           PERFORM 2230-BUILD-AND-WRITE-ROW THRU 2230-EXIT
+               VARYING ASE-SUB FROM 1 BY 1
+               UNTIL ASE-SUB > NumberOfTransactions.
+       2220-EXIT.
+           EXIT.
+
+       2230-BUILD-AND-WRITE-ROW.
+           MOVE AM-ACCOUNT-NUMBER TO SE-ACCOUNT-NUMBER.
+           MOVE AM-REGISTRATION-NUMBER TO SE-REGISTRATION-NUMBER.
+           MOVE ASE-CURRENT-DATE TO SE-EFFECTIVE-DATE.
+           MOVE TransactionDateV2(ASE-SUB) TO SE-TRANSACTION-DATE.
+           MOVE TransactionTimeV2(ASE-SUB) TO SE-TRANSACTION-TIME.
+           MOVE TransactionSRCECODEV2(ASE-SUB) TO SE-SOURCE-CODE.
+           MOVE TransactionSRCEV2(ASE-SUB) TO SE-SOURCE.
+           MOVE TransactionAMTV2(ASE-SUB) TO SE-AMOUNT.
+           MOVE TransactionCRINDV2(ASE-SUB) TO SE-CR-IND.
+           MOVE TransactionTypeCodeV2(ASE-SUB) TO SE-TYPE-CODE.
+           MOVE TransactionTypeV2(ASE-SUB) TO SE-TYPE.
+           MOVE TransactionBranchV2(ASE-SUB) TO SE-BRANCH.
+           MOVE TransactionNarrativeV2(ASE-SUB) TO SE-NARRATIVE.
+           MOVE TransactionSerialNoV2(ASE-SUB) TO SE-SERIAL-NO.
+           MOVE TransactionOrigAMTV2(ASE-SUB) TO SE-ORIGINAL-AMOUNT.
+           MOVE TransactionCurrCodeV2(ASE-SUB) TO SE-CURRENCY-CODE.
+           WRITE STMT-EXTRACT-RECORD.
+           ADD 1 TO ASE-TRANSACTION-COUNT.
+       2230-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    8100-NEXT-DATE - ADVANCE ASE-CURRENT-DATE (CCYYMMDD) BY ONE
+      *    CALENDAR DAY.
+      *-----------------------------------------------------------------
+       8100-NEXT-DATE.
+           DIVIDE ASE-YYYY BY 4 GIVING ASE-QUOT REMAINDER ASE-REM4.
+           DIVIDE ASE-YYYY BY 100 GIVING ASE-QUOT REMAINDER ASE-REM100.
+           DIVIDE ASE-YYYY BY 400 GIVING ASE-QUOT REMAINDER ASE-REM400.
+           MOVE ASE-DAYS-TBL-ENTRY(ASE-MM) TO ASE-MAX-DAY.
+           IF ASE-MM = 02 AND ASE-REM4 = 0
+                   AND (ASE-REM100 NOT = 0 OR ASE-REM400 = 0)
+               MOVE 29 TO ASE-MAX-DAY
+           END-IF.
+           ADD 1 TO ASE-DD.
+           IF ASE-DD > ASE-MAX-DAY
+               MOVE 1 TO ASE-DD
+               ADD 1 TO ASE-MM
+               IF ASE-MM > 12
+                   MOVE 1 TO ASE-MM
+                   ADD 1 TO ASE-YYYY
+               END-IF
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    9000-TERMINATE - CLEAR THE CHECKPOINT NOW THAT THE SWEEP HAS
+      *    RUN TO COMPLETION, AND CLOSE FILES.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           MOVE SPACES TO CK-LAST-ACCOUNT-NUMBER.
+           MOVE ZERO TO CK-NEXT-TRANSACTION-START.
+           MOVE ASE-ACCOUNT-COUNT TO CK-CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE ACCT-MSTR-FILE.
+           CLOSE STMT-EXTRACT-FILE.
+           DISPLAY 'ACCTSTMTEXTRACT ACCOUNTS PROCESSED: '
+               ASE-ACCOUNT-COUNT.
+           DISPLAY 'ACCTSTMTEXTRACT TRANSACTIONS WRITTEN: '
+               ASE-TRANSACTION-COUNT.
+       9000-EXIT.
+           EXIT.
