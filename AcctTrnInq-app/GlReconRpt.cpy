@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK    :  GLRECONRPT
+      *    DESCRIPTION  :  ONE LINE OF THE DAILY GL RECONCILIATION
+      *                    BREAK REPORT PRODUCED BY GLRECON.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *    2026-08-09 SRK    WIDENED THE EDITED TOTAL FIELDS BY ONE
+      *                      INTEGER DIGIT TO MATCH THE PIC 9(13)V99
+      *                      ACCUMULATORS/CONTROL TOTALS THEY ARE
+      *                      MOVED FROM.
+      *****************************************************************
+       01  GLRECON-RPT-RECORD.
+           05  GR-RPT-ACCOUNT-NUMBER      PIC X(23).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-PROCESS-DATE        PIC 9(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-FEED-DEBIT          PIC Z(12)9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-FEED-CREDIT         PIC Z(12)9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-GL-DEBIT            PIC Z(12)9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-GL-CREDIT           PIC Z(12)9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GR-RPT-STATUS              PIC X(08).
