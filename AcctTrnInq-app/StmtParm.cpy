@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK    :  STMTPARM
+      *    DESCRIPTION  :  RUN PARAMETER CARD FOR ACCTSTMTEXTRACT - THE
+      *                    EFFECTIVEDATE RANGE TO SWEEP FOR EVERY
+      *                    ACCOUNT ON THE ACCOUNT MASTER FILE, AND HOW
+      *                    OFTEN TO CHECKPOINT THE SWEEP.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *    2026-08-09 SRK    ADDED SP-CHECKPOINT-INTERVAL FOR RESTART.
+      *****************************************************************
+       01  STMT-PARM-RECORD.
+           05  SP-START-DATE              PIC 9(08).
+           05  SP-END-DATE                PIC 9(08).
+           05  SP-CHECKPOINT-INTERVAL     PIC 9(05).
+           05  FILLER                     PIC X(59).
