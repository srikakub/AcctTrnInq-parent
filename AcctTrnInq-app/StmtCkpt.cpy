@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK    :  STMTCKPT
+      *    DESCRIPTION  :  CHECKPOINT/RESTART RECORD FOR ACCTSTMTEXTRACT.
+      *                    HOLDS THE LAST ACCOUNT FULLY EXTRACTED AND
+      *                    THE NEXTTRANSACTIONSTART IN EFFECT WHEN THE
+      *                    CHECKPOINT WAS TAKEN, SO A RERUN CAN SKIP
+      *                    WHAT ALREADY MADE IT TO THE EXTRACT FILE.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-ACCOUNT-NUMBER     PIC X(23).
+           05  CK-NEXT-TRANSACTION-START  PIC 9(06).
+           05  CK-CHECKPOINT-COUNT        PIC 9(09).
+           05  FILLER                     PIC X(20).
