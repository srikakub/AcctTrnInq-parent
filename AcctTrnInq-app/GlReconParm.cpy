@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK    :  GLRECONPARM
+      *    DESCRIPTION  :  RUN PARAMETER CARD FOR GLRECON - THE
+      *                    TRANSACTIONPROCESSDATE TO RECONCILE.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  GLRECON-PARM-RECORD.
+           05  GP-PROCESS-DATE            PIC 9(08).
+           05  FILLER                     PIC X(72).
