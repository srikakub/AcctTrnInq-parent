@@ -2,6 +2,7 @@
        05   ServiceRequest         PIC X(24).
        05  InputHeader.
         10  ServiceRequest2        PIC X(24).
+         88 REQUEST-NARRATIVE-SEARCH   VALUE 'ACCTNARSRCH'.
         10  VersionNumber          PIC 9(02).
         10  EffectiveDate          PIC 9(08).
         10  InitiatedDate          PIC 9(08).
@@ -20,6 +21,7 @@
         10  NoToRetrieve           PIC 9(2).
         10  NextTransactionStart   PIC 9(6).
         10  TransactionProcessDate PIC 9(08).
+        10  SearchKeyword          PIC X(20).
        01  AcctTrnInqCTMRsp.
        05  ServiceName             PIC X(24).
        05  OutputHeader.
@@ -27,8 +29,17 @@
         10  VersionNumber          PIC 9(02).
         10  DataLength             PIC 9(08).
         10  ServiceResultCode      PIC 9(03).
+         88 SERVICE-RESULT-OK           VALUE 000.
+         88 SERVICE-RESULT-NO-ACCOUNT   VALUE 010.
+         88 SERVICE-RESULT-NO-TRANS     VALUE 020.
+         88 SERVICE-RESULT-REG-MISMATCH VALUE 030.
+         88 SERVICE-RESULT-NO-KEYWORD   VALUE 040.
         10  ErroMessage            PIC X(40).
         10  ConditionCode          PIC 9(08).
+         88 CC-NO-CONDITION             VALUE 00000000.
+         88 CC-INVALID-SRCE-CODE        VALUE 00000002.
+         88 CC-INVALID-TYPE-CODE        VALUE 00000003.
+         88 CC-INVALID-SRCE-AND-TYPE    VALUE 00000004.
        05 SecondaryHdr.
         10  ProcessingApplication  PIC X(03).
         10  AccountNumber          PIC X(23).
@@ -37,6 +48,9 @@
        05  ServiceResponseMsg.
         10  NextTransactionStart   PIC  9(06).
         10  NumberOfTransactions   PIC  9(02).
+        10  MoreTransactionsExist  PIC  X(01).
+         88 MORE-TRANSACTIONS-EXIST     VALUE 'Y'.
+         88 NO-MORE-TRANSACTIONS        VALUE 'N'.
         10  OutputDetails OCCURS 50 TIMES.
           15  TransactionDateV2       PIC  9(08).
           15  TransactionTimeV2       PIC  9(06).
@@ -50,4 +64,6 @@
           15  TransactionNarrativeV2  PIC  X(40).
           15  TransactionSerialNoV2   PIC  9(13).
           15  TransactionSourceV2     PIC  X(04).
-          15  TransactionEffDateV2    PIC  9(08).
\ No newline at end of file
+          15  TransactionEffDateV2    PIC  9(08).
+          15  TransactionOrigAMTV2    PIC  9(11)V99.
+          15  TransactionCurrCodeV2   PIC  X(03).
