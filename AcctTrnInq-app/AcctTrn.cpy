@@ -0,0 +1,35 @@
+      *****************************************************************
+      *    COPYBOOK    :  ACCTTRN
+      *    DESCRIPTION  :  ACCOUNT TRANSACTION HISTORY RECORD - THE
+      *                    FEEDER-SUPPLIED SOURCE DATA FROM WHICH
+      *                    ACCTTRNINQCTM BUILDS OUTPUTDETAILS ROWS.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL COPYBOOK.
+      *    2026-08-09 SRK    ADDED AT-ORIGINAL-AMOUNT/AT-ORIGINAL-
+      *                      CURRENCY-CODE FOR FOREIGN-CURRENCY FEEDS.
+      *****************************************************************
+       01  ACCT-TRN-RECORD.
+           05  AT-TRN-KEY.
+               10  AT-ACCOUNT-NUMBER      PIC X(23).
+               10  AT-EFFECTIVE-DATE      PIC 9(08).
+               10  AT-SERIAL-NO           PIC 9(13).
+           05  AT-TRANSACTION-DATE        PIC 9(08).
+           05  AT-TRANSACTION-TIME        PIC 9(06).
+           05  AT-SOURCE-CODE             PIC X(02).
+           05  AT-SOURCE                  PIC X(20).
+           05  AT-AMOUNT                  PIC 9(11)V99.
+           05  AT-CR-IND                  PIC X(01).
+               88  AT-IS-CREDIT               VALUE 'C'.
+               88  AT-IS-DEBIT                VALUE 'D'.
+           05  AT-TYPE-CODE               PIC 9(02).
+           05  AT-TYPE                    PIC X(20).
+           05  AT-BRANCH                  PIC 9(04).
+           05  AT-NARRATIVE                PIC X(40).
+           05  AT-FEED-SOURCE             PIC X(04).
+           05  AT-PROCESS-DATE            PIC 9(08).
+           05  AT-ORIGINAL-AMOUNT         PIC 9(11)V99.
+           05  AT-ORIGINAL-CURRENCY-CODE  PIC X(03).
+           05  FILLER                     PIC X(10).
