@@ -0,0 +1,588 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    PROGRAM-ID  :  ACCTTRNINQCTM
+      *    AUTHOR      :  S. KUBACKI
+      *    INSTALLATION:  DEPOSIT SYSTEMS
+      *    DATE-WRITTEN:  2026-08-09
+      *    DATE-COMPILED:
+      *-----------------------------------------------------------------
+      *    DESCRIPTION  :  ACCOUNT TRANSACTION INQUIRY SERVICE.  CALLED
+      *                    BY BOTH THE ONLINE TELLER TRANSACTION AND
+      *                    BATCH DRIVERS WITH THE SHARED
+      *                    ACCTTRNINQCTMREQ / ACCTTRNINQCTMRSP
+      *                    INTERFACE.  RETURNS UP TO NOTORETRIEVE ROWS
+      *                    OF TRANSACTION HISTORY FOR ONE ACCOUNT AND
+      *                    ONE EFFECTIVEDATE, RESUMABLE VIA
+      *                    NEXTTRANSACTIONSTART.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       BY     DESCRIPTION
+      *    ---------- ------ -----------------------------------------
+      *    2026-08-09 SRK    ORIGINAL PROGRAM - BUILT THE SERVICE BEHIND
+      *                      THE ONLINE REQ/RSP LAYOUT SO A BATCH SWEEP
+      *                      COULD DRIVE IT ACROSS AN ACCOUNT FILE.
+      *    2026-08-09 SRK    ADDED AN AUDIT TRAIL ENTRY FOR EVERY CALL.
+      *    2026-08-09 SRK    ADDED THE NARRATIVE KEYWORD SEARCH REQUEST
+      *                      MODE SELECTED BY REQUEST-NARRATIVE-SEARCH.
+      *    2026-08-09 SRK    CONDITIONCODE NOW REFLECTS ALL CODE
+      *                      VIOLATIONS SEEN ACROSS A PAGE, NOT JUST
+      *                      THE LAST ROW CHECKED; THE PEEK-AHEAD ALSO
+      *                      NOW HONORS TRANSACTIONPROCESSDATE.
+      *    2026-08-09 SRK    THE NARRATIVE SEARCH READ AND ITS PEEK-
+      *                      AHEAD NOW ALSO HONOR
+      *                      TRANSACTIONPROCESSDATE, MATCHING THE
+      *                      NORMAL RETRIEVAL PATH.
+      *****************************************************************
+       PROGRAM-ID.  AcctTrnInqCTM.
+       AUTHOR.      S. KUBACKI.
+       INSTALLATION. DEPOSIT SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-TRN-FILE ASSIGN TO "ACCTTRN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AT-TRN-KEY
+               FILE STATUS IS ATI-ACCT-TRN-STATUS.
+           SELECT TRN-CODE-TBL-FILE ASSIGN TO "TRNCODTBL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TC-KEY
+               FILE STATUS IS ATI-TRN-CODE-STATUS.
+           SELECT ACCT-MSTR-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ATI-ACCT-MSTR-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "ACCTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ATI-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-TRN-FILE.
+       COPY AcctTrn.
+
+       FD  TRN-CODE-TBL-FILE.
+       COPY TrnCodTbl.
+
+       FD  ACCT-MSTR-FILE.
+       COPY AcctMstr.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AcctAudt.
+
+       WORKING-STORAGE SECTION.
+       77  ATI-FIRST-CALL-SW          PIC X(01) VALUE 'Y'.
+           88  ATI-FIRST-CALL             VALUE 'Y'.
+       77  ATI-ACCT-TRN-STATUS        PIC X(02) VALUE '00'.
+           88  ATI-ACCT-TRN-OK            VALUE '00'.
+           88  ATI-ACCT-TRN-NOTFND        VALUE '23'.
+       77  ATI-TRN-CODE-STATUS        PIC X(02) VALUE '00'.
+           88  ATI-TRN-CODE-OK            VALUE '00'.
+           88  ATI-TRN-CODE-NOTFND        VALUE '23'.
+       77  ATI-ACCT-MSTR-STATUS       PIC X(02) VALUE '00'.
+           88  ATI-ACCT-MSTR-OK           VALUE '00'.
+           88  ATI-ACCT-MSTR-NOTFND       VALUE '23'.
+       77  ATI-AUDIT-STATUS           PIC X(02) VALUE '00'.
+           88  ATI-AUDIT-OK               VALUE '00'.
+       77  ATI-DONE-SW                PIC X(01) VALUE 'N'.
+           88  ATI-DONE                   VALUE 'Y'.
+       77  ATI-PAGE-FULL-SW           PIC X(01) VALUE 'N'.
+       77  ATI-ROW-COUNT              PIC 9(06) VALUE ZERO.
+       77  ATI-SKIP-COUNT             PIC 9(06) VALUE ZERO.
+       77  ATI-OUT-CNT           PIC 9(02) VALUE ZERO.
+       77  ATI-SEARCH-ACCOUNT         PIC X(23).
+       77  ATI-SEARCH-EFFDATE         PIC 9(08).
+       77  ATI-SEARCH-KEYWORD         PIC X(20).
+       77  ATI-KEYWORD-LEN            PIC 9(02) VALUE ZERO.
+       77  ATI-KW-IDX                 PIC 9(02) VALUE ZERO.
+       77  ATI-MATCH-COUNT            PIC 9(04) VALUE ZERO.
+       77  ATI-KEYWORD-MATCH-SW       PIC X(01) VALUE 'N'.
+           88  ATI-KEYWORD-MATCHED        VALUE 'Y'.
+           88  ATI-KEYWORD-NOT-MATCHED    VALUE 'N'.
+       77  ATI-PEEK-DONE-SW           PIC X(01) VALUE 'N'.
+           88  ATI-PEEK-DONE              VALUE 'Y'.
+       77  ATI-BAD-SRCE-SW            PIC X(01) VALUE 'N'.
+           88  ATI-BAD-SRCE-CODE          VALUE 'Y'.
+       77  ATI-BAD-TYPE-SW            PIC X(01) VALUE 'N'.
+           88  ATI-BAD-TYPE-CODE          VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY AcctTrnInqCTM.
+
+       PROCEDURE DIVISION USING AcctTrnInqCTMReq AcctTrnInqCTMRsp.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-REQUEST THRU 2000-EXIT.
+           IF SERVICE-RESULT-OK
+               PERFORM 2100-CROSS-CHECK-OWNERSHIP THRU 2100-EXIT
+           END-IF.
+           IF SERVICE-RESULT-OK AND REQUEST-NARRATIVE-SEARCH
+               PERFORM 3500-SEARCH-NARRATIVE THRU 3500-EXIT
+           ELSE
+               IF SERVICE-RESULT-OK
+                   PERFORM 3000-RETRIEVE-TRANSACTIONS THRU 3000-EXIT
+               END-IF
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    1000-INITIALIZE - OPEN THE TRANSACTION FILE ON THE FIRST
+      *    CALL OF THE RUN UNIT AND CLEAR THE RESPONSE AREA.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           IF ATI-FIRST-CALL
+               OPEN INPUT ACCT-TRN-FILE
+               OPEN INPUT TRN-CODE-TBL-FILE
+               OPEN INPUT ACCT-MSTR-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+               MOVE 'N' TO ATI-FIRST-CALL-SW
+           END-IF.
+           MOVE 'AcctTrnInqCTM-Resp    ' TO ServiceName.
+           MOVE ServiceRequest2 TO ServiceResponse.
+           MOVE VersionNumber OF InputHeader
+               TO VersionNumber OF OutputHeader.
+           MOVE ZERO TO ServiceResultCode DataLength ConditionCode.
+           MOVE SPACES TO ErroMessage.
+           MOVE ProcessingApplication OF SecondaryHeader
+               TO ProcessingApplication OF SecondaryHdr.
+           MOVE AccountNumber OF SecondaryHeader
+               TO AccountNumber OF SecondaryHdr.
+           MOVE RegistrationNumber OF SecondaryHeader
+               TO RegistrationNumber OF SecondaryHdr.
+           MOVE LinkageNumber OF SecondaryHeader
+               TO LinkageNumber OF SecondaryHdr.
+           MOVE ZERO TO NumberOfTransactions.
+           SET NO-MORE-TRANSACTIONS TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2000-VALIDATE-REQUEST - BASIC EDITS ON THE INBOUND REQUEST.
+      *-----------------------------------------------------------------
+       2000-VALIDATE-REQUEST.
+           IF AccountNumber OF SecondaryHeader = SPACES
+               MOVE 010 TO ServiceResultCode
+               MOVE 'ACCOUNT NUMBER NOT SUPPLIED' TO ErroMessage
+               GO TO 2000-EXIT
+           END-IF.
+           IF NoToRetrieve > 50
+               MOVE 50 TO NoToRetrieve
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    2100-CROSS-CHECK-OWNERSHIP - CONFIRM THE SUBMITTED
+      *    REGISTRATIONNUMBER ACTUALLY OWNS THE SUBMITTED ACCOUNTNUMBER
+      *    BEFORE THE INQUIRY IS FULFILLED.
+      *-----------------------------------------------------------------
+       2100-CROSS-CHECK-OWNERSHIP.
+           MOVE AccountNumber OF SecondaryHeader TO AM-ACCOUNT-NUMBER.
+           READ ACCT-MSTR-FILE
+               INVALID KEY
+                   MOVE 010 TO ServiceResultCode
+                   MOVE 'ACCOUNT NOT ON FILE' TO ErroMessage
+                   GO TO 2100-EXIT
+           END-READ.
+           IF AM-REGISTRATION-NUMBER
+                   NOT = RegistrationNumber OF SecondaryHeader
+               SET SERVICE-RESULT-REG-MISMATCH TO TRUE
+               MOVE 'REGISTRATION DOES NOT OWN ACCOUNT' TO ErroMessage
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3000-RETRIEVE-TRANSACTIONS - POSITION THE TRANSACTION FILE
+      *    AT THE REQUESTED ACCOUNT/EFFECTIVEDATE AND RETURN THE NEXT
+      *    PAGE OF ROWS STARTING AFTER NEXTTRANSACTIONSTART.
+      *-----------------------------------------------------------------
+       3000-RETRIEVE-TRANSACTIONS.
+           MOVE AccountNumber OF SecondaryHeader TO ATI-SEARCH-ACCOUNT.
+           MOVE EffectiveDate OF InputHeader TO ATI-SEARCH-EFFDATE.
+           MOVE ATI-SEARCH-ACCOUNT TO AT-ACCOUNT-NUMBER.
+           MOVE ATI-SEARCH-EFFDATE TO AT-EFFECTIVE-DATE.
+           MOVE ZERO TO AT-SERIAL-NO.
+           START ACCT-TRN-FILE KEY IS NOT LESS THAN AT-TRN-KEY
+               INVALID KEY
+                   MOVE 020 TO ServiceResultCode
+                   MOVE 'NO TRANSACTIONS FOUND' TO ErroMessage
+                   GO TO 3000-EXIT
+           END-START.
+           MOVE ZERO TO ATI-ROW-COUNT ATI-OUT-CNT.
+           MOVE NextTransactionStart OF ServiceRequestMsg
+               TO ATI-SKIP-COUNT.
+           MOVE 'N' TO ATI-DONE-SW.
+           MOVE 'N' TO ATI-PAGE-FULL-SW.
+           MOVE 'N' TO ATI-BAD-SRCE-SW.
+           MOVE 'N' TO ATI-BAD-TYPE-SW.
+           SET NO-MORE-TRANSACTIONS TO TRUE.
+           PERFORM 3100-READ-NEXT-ROW THRU 3100-EXIT
+               UNTIL ATI-DONE.
+           MOVE ATI-OUT-CNT TO NumberOfTransactions.
+           IF ATI-PAGE-FULL-SW = 'Y'
+               PERFORM 3150-PEEK-NEXT-ROW THRU 3150-EXIT
+           END-IF.
+           PERFORM 3350-SET-CONDITION-CODE THRU 3350-EXIT.
+           IF ATI-OUT-CNT = ZERO
+               MOVE 020 TO ServiceResultCode
+               MOVE 'NO TRANSACTIONS FOUND' TO ErroMessage
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-NEXT-ROW.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET ATI-DONE TO TRUE
+                   GO TO 3100-EXIT
+           END-READ.
+           IF AT-ACCOUNT-NUMBER NOT = ATI-SEARCH-ACCOUNT
+              OR AT-EFFECTIVE-DATE NOT = ATI-SEARCH-EFFDATE
+               SET ATI-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF.
+           IF TransactionProcessDate OF ServiceRequestMsg NOT = ZERO
+              AND AT-PROCESS-DATE NOT =
+                  TransactionProcessDate OF ServiceRequestMsg
+               GO TO 3100-EXIT
+           END-IF.
+           ADD 1 TO ATI-ROW-COUNT.
+           IF ATI-ROW-COUNT NOT > ATI-SKIP-COUNT
+               GO TO 3100-EXIT
+           END-IF.
+           IF ATI-OUT-CNT >= NoToRetrieve
+               SET ATI-DONE TO TRUE
+               MOVE 'Y' TO ATI-PAGE-FULL-SW
+               GO TO 3100-EXIT
+           END-IF.
+           ADD 1 TO ATI-OUT-CNT.
+           PERFORM 3200-MOVE-ROW-TO-OUTPUT THRU 3200-EXIT.
+           PERFORM 3300-VALIDATE-CODES THRU 3300-EXIT.
+           MOVE ATI-ROW-COUNT
+               TO NextTransactionStart OF ServiceResponseMsg.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3150-PEEK-NEXT-ROW - THE PAGE CAME BACK FULL; KEEP READING
+      *    UNTIL A ROW THAT ALSO SATISFIES THE TRANSACTIONPROCESSDATE
+      *    FILTER (IF ANY) IS FOUND, THE ACCOUNT/EFFECTIVEDATE RUNS
+      *    OUT, OR THE FILE ENDS - OTHERWISE A PAGE FULL OF ROWS THE
+      *    FILTER WOULD LATER SKIP ANYWAY COULD FALSELY CLAIM MORE
+      *    TRANSACTIONS EXIST.
+      *-----------------------------------------------------------------
+       3150-PEEK-NEXT-ROW.
+           MOVE 'N' TO ATI-PEEK-DONE-SW.
+           PERFORM 3151-PEEK-ONE-ROW THRU 3151-EXIT
+               UNTIL ATI-PEEK-DONE.
+       3150-EXIT.
+           EXIT.
+
+       3151-PEEK-ONE-ROW.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+                   SET ATI-PEEK-DONE TO TRUE
+                   GO TO 3151-EXIT
+           END-READ.
+           IF AT-ACCOUNT-NUMBER NOT = ATI-SEARCH-ACCOUNT
+              OR AT-EFFECTIVE-DATE NOT = ATI-SEARCH-EFFDATE
+               SET NO-MORE-TRANSACTIONS TO TRUE
+               SET ATI-PEEK-DONE TO TRUE
+               GO TO 3151-EXIT
+           END-IF.
+           IF TransactionProcessDate OF ServiceRequestMsg NOT = ZERO
+              AND AT-PROCESS-DATE NOT =
+                  TransactionProcessDate OF ServiceRequestMsg
+               GO TO 3151-EXIT
+           END-IF.
+           SET MORE-TRANSACTIONS-EXIST TO TRUE.
+           SET ATI-PEEK-DONE TO TRUE.
+       3151-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3500-SEARCH-NARRATIVE - NARRATIVE KEYWORD SEARCH MODE,
+      *    SELECTED BY REQUEST-NARRATIVE-SEARCH ON SERVICEREQUEST2.
+      *    SCANS EVERY EFFECTIVEDATE ON FILE FOR THE REQUESTED ACCOUNT,
+      *    RATHER THAN JUST ONE, LOOKING FOR THE SEARCHKEYWORD IN
+      *    TRANSACTIONNARRATIVEV2 OR TRANSACTIONSRCEV2.
+      *-----------------------------------------------------------------
+       3500-SEARCH-NARRATIVE.
+           MOVE AccountNumber OF SecondaryHeader TO ATI-SEARCH-ACCOUNT.
+           IF SearchKeyword OF ServiceRequestMsg = SPACES
+               MOVE 040 TO ServiceResultCode
+               MOVE 'SEARCH KEYWORD NOT SUPPLIED' TO ErroMessage
+               GO TO 3500-EXIT
+           END-IF.
+           MOVE SearchKeyword OF ServiceRequestMsg
+               TO ATI-SEARCH-KEYWORD.
+           PERFORM 3505-COMPUTE-KEYWORD-LEN THRU 3505-EXIT.
+           MOVE ATI-SEARCH-ACCOUNT TO AT-ACCOUNT-NUMBER.
+           MOVE ZERO TO AT-EFFECTIVE-DATE.
+           MOVE ZERO TO AT-SERIAL-NO.
+           START ACCT-TRN-FILE KEY IS NOT LESS THAN AT-TRN-KEY
+               INVALID KEY
+                   MOVE 020 TO ServiceResultCode
+                   MOVE 'NO TRANSACTIONS FOUND' TO ErroMessage
+                   GO TO 3500-EXIT
+           END-START.
+           MOVE ZERO TO ATI-ROW-COUNT ATI-OUT-CNT.
+           MOVE NextTransactionStart OF ServiceRequestMsg
+               TO ATI-SKIP-COUNT.
+           MOVE 'N' TO ATI-DONE-SW.
+           MOVE 'N' TO ATI-PAGE-FULL-SW.
+           MOVE 'N' TO ATI-BAD-SRCE-SW.
+           MOVE 'N' TO ATI-BAD-TYPE-SW.
+           SET NO-MORE-TRANSACTIONS TO TRUE.
+           PERFORM 3510-READ-NEXT-SEARCH-ROW THRU 3510-EXIT
+               UNTIL ATI-DONE.
+           MOVE ATI-OUT-CNT TO NumberOfTransactions.
+           IF ATI-PAGE-FULL-SW = 'Y'
+               PERFORM 3550-PEEK-NEXT-SEARCH-ROW THRU 3550-EXIT
+           END-IF.
+           PERFORM 3350-SET-CONDITION-CODE THRU 3350-EXIT.
+           IF ATI-OUT-CNT = ZERO
+               MOVE 020 TO ServiceResultCode
+               MOVE 'NO TRANSACTIONS FOUND' TO ErroMessage
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3505-COMPUTE-KEYWORD-LEN - FIND THE LENGTH OF THE SIGNIFICANT
+      *    (NON-TRAILING-BLANK) PART OF ATI-SEARCH-KEYWORD SO THE
+      *    NARRATIVE COMPARE DOES NOT REQUIRE AN EXACT-WIDTH MATCH.
+      *-----------------------------------------------------------------
+       3505-COMPUTE-KEYWORD-LEN.
+           MOVE 20 TO ATI-KW-IDX.
+           PERFORM 3506-BACK-UP-ONE-CHAR THRU 3506-EXIT
+               UNTIL ATI-KW-IDX = ZERO
+                  OR ATI-SEARCH-KEYWORD(ATI-KW-IDX:1) NOT = SPACE.
+           MOVE ATI-KW-IDX TO ATI-KEYWORD-LEN.
+       3505-EXIT.
+           EXIT.
+
+       3506-BACK-UP-ONE-CHAR.
+           SUBTRACT 1 FROM ATI-KW-IDX.
+       3506-EXIT.
+           EXIT.
+
+       3510-READ-NEXT-SEARCH-ROW.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET ATI-DONE TO TRUE
+                   GO TO 3510-EXIT
+           END-READ.
+           IF AT-ACCOUNT-NUMBER NOT = ATI-SEARCH-ACCOUNT
+               SET ATI-DONE TO TRUE
+               GO TO 3510-EXIT
+           END-IF.
+           PERFORM 3520-CHECK-NARRATIVE-MATCH THRU 3520-EXIT.
+           IF ATI-KEYWORD-NOT-MATCHED
+               GO TO 3510-EXIT
+           END-IF.
+           IF TransactionProcessDate OF ServiceRequestMsg NOT = ZERO
+              AND AT-PROCESS-DATE NOT =
+                  TransactionProcessDate OF ServiceRequestMsg
+               GO TO 3510-EXIT
+           END-IF.
+           ADD 1 TO ATI-ROW-COUNT.
+           IF ATI-ROW-COUNT NOT > ATI-SKIP-COUNT
+               GO TO 3510-EXIT
+           END-IF.
+           IF ATI-OUT-CNT >= NoToRetrieve
+               SET ATI-DONE TO TRUE
+               MOVE 'Y' TO ATI-PAGE-FULL-SW
+               GO TO 3510-EXIT
+           END-IF.
+           ADD 1 TO ATI-OUT-CNT.
+           PERFORM 3200-MOVE-ROW-TO-OUTPUT THRU 3200-EXIT.
+           PERFORM 3300-VALIDATE-CODES THRU 3300-EXIT.
+           MOVE ATI-ROW-COUNT
+               TO NextTransactionStart OF ServiceResponseMsg.
+       3510-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3520-CHECK-NARRATIVE-MATCH - DOES THE CURRENT ACCT-TRN-FILE
+      *    ROW'S NARRATIVE OR SOURCE DESCRIPTION CONTAIN THE SEARCH
+      *    KEYWORD.
+      *-----------------------------------------------------------------
+       3520-CHECK-NARRATIVE-MATCH.
+           MOVE ZERO TO ATI-MATCH-COUNT.
+           INSPECT AT-NARRATIVE TALLYING ATI-MATCH-COUNT
+               FOR ALL ATI-SEARCH-KEYWORD(1:ATI-KEYWORD-LEN).
+           IF ATI-MATCH-COUNT = ZERO
+               INSPECT AT-SOURCE TALLYING ATI-MATCH-COUNT
+                   FOR ALL ATI-SEARCH-KEYWORD(1:ATI-KEYWORD-LEN)
+           END-IF.
+           IF ATI-MATCH-COUNT > ZERO
+               SET ATI-KEYWORD-MATCHED TO TRUE
+           ELSE
+               SET ATI-KEYWORD-NOT-MATCHED TO TRUE
+           END-IF.
+       3520-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3550-PEEK-NEXT-SEARCH-ROW - THE SEARCH PAGE CAME BACK FULL;
+      *    KEEP READING UNTIL ANOTHER MATCHING ROW IS FOUND, THE
+      *    ACCOUNT RUNS OUT, OR THE FILE ENDS.
+      *-----------------------------------------------------------------
+       3550-PEEK-NEXT-SEARCH-ROW.
+           MOVE 'N' TO ATI-PEEK-DONE-SW.
+           PERFORM 3551-PEEK-ONE-SEARCH-ROW THRU 3551-EXIT
+               UNTIL ATI-PEEK-DONE.
+       3550-EXIT.
+           EXIT.
+
+       3551-PEEK-ONE-SEARCH-ROW.
+           READ ACCT-TRN-FILE NEXT RECORD
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+                   SET ATI-PEEK-DONE TO TRUE
+                   GO TO 3551-EXIT
+           END-READ.
+           IF AT-ACCOUNT-NUMBER NOT = ATI-SEARCH-ACCOUNT
+               SET NO-MORE-TRANSACTIONS TO TRUE
+               SET ATI-PEEK-DONE TO TRUE
+               GO TO 3551-EXIT
+           END-IF.
+           PERFORM 3520-CHECK-NARRATIVE-MATCH THRU 3520-EXIT.
+           IF ATI-KEYWORD-NOT-MATCHED
+               GO TO 3551-EXIT
+           END-IF.
+           IF TransactionProcessDate OF ServiceRequestMsg NOT = ZERO
+              AND AT-PROCESS-DATE NOT =
+                  TransactionProcessDate OF ServiceRequestMsg
+               GO TO 3551-EXIT
+           END-IF.
+           SET MORE-TRANSACTIONS-EXIST TO TRUE.
+           SET ATI-PEEK-DONE TO TRUE.
+       3551-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3300-VALIDATE-CODES - CHECK THE SOURCE AND TYPE CODE JUST
+      *    MOVED TO THE CURRENT OUTPUTDETAILS ROW AGAINST THE APPROVED
+      *    CODE TABLE.  A BAD CODE DOES NOT FAIL THE INQUIRY - IT SETS
+      *    ITS OWN CONDITIONCODE ALONGSIDE A SERVICERESULTCODE OF 000
+      *    SO THE CALLER KNOWS A FEEDER SENT SOMETHING UNRECOGNIZED.
+      *    ONLY THE WORKING-STORAGE SWITCHES ARE SET HERE, NOT
+      *    CONDITIONCODE ITSELF - ConditionCode IS A SINGLE SCALAR FOR
+      *    THE WHOLE RESPONSE, SO IT IS SET ONCE BY 3350-SET-CONDITION-
+      *    CODE AFTER THE FULL PAGE HAS BEEN CHECKED, RATHER THAN BEING
+      *    CLOBBERED ROW BY ROW HERE.
+      *-----------------------------------------------------------------
+       3300-VALIDATE-CODES.
+           MOVE 'S' TO TC-CODE-TYPE.
+           MOVE AT-SOURCE-CODE TO TC-CODE.
+           READ TRN-CODE-TBL-FILE
+               INVALID KEY
+                   SET ATI-BAD-SRCE-CODE TO TRUE
+                   GO TO 3300-VALIDATE-TYPE-CODE
+           END-READ.
+           IF NOT TC-ACTIVE
+               SET ATI-BAD-SRCE-CODE TO TRUE
+           END-IF.
+       3300-VALIDATE-TYPE-CODE.
+           MOVE 'T' TO TC-CODE-TYPE.
+           MOVE AT-TYPE-CODE TO TC-CODE.
+           READ TRN-CODE-TBL-FILE
+               INVALID KEY
+                   SET ATI-BAD-TYPE-CODE TO TRUE
+                   GO TO 3300-EXIT
+           END-READ.
+           IF NOT TC-ACTIVE
+               SET ATI-BAD-TYPE-CODE TO TRUE
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3350-SET-CONDITION-CODE - SET THE RESPONSE'S CONDITIONCODE
+      *    ONCE, AFTER THE WHOLE PAGE HAS BEEN CHECKED, FROM WHAT
+      *    3300-VALIDATE-CODES FOUND ACROSS ALL OF THIS PAGE'S ROWS -
+      *    SO A PAGE WITH BOTH A BAD SOURCE CODE AND A BAD TYPE CODE ON
+      *    DIFFERENT ROWS STILL REPORTS BOTH, RATHER THAN WHICHEVER WAS
+      *    CHECKED LAST.
+      *-----------------------------------------------------------------
+       3350-SET-CONDITION-CODE.
+           IF ATI-BAD-SRCE-CODE AND ATI-BAD-TYPE-CODE
+               SET CC-INVALID-SRCE-AND-TYPE TO TRUE
+           ELSE
+               IF ATI-BAD-SRCE-CODE
+                   SET CC-INVALID-SRCE-CODE TO TRUE
+               ELSE
+                   IF ATI-BAD-TYPE-CODE
+                       SET CC-INVALID-TYPE-CODE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       3350-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    3200-MOVE-ROW-TO-OUTPUT - MAP ONE ACCT-TRN-FILE RECORD INTO
+      *    THE NEXT OUTPUTDETAILS SLOT.
+      *-----------------------------------------------------------------
+       3200-MOVE-ROW-TO-OUTPUT.
+           MOVE AT-TRANSACTION-DATE
+               TO TransactionDateV2(ATI-OUT-CNT).
+           MOVE AT-TRANSACTION-TIME
+               TO TransactionTimeV2(ATI-OUT-CNT).
+           MOVE AT-SOURCE-CODE
+               TO TransactionSRCECODEV2(ATI-OUT-CNT).
+           MOVE AT-SOURCE
+               TO TransactionSRCEV2(ATI-OUT-CNT).
+           MOVE AT-AMOUNT
+               TO TransactionAMTV2(ATI-OUT-CNT).
+           MOVE AT-CR-IND
+               TO TransactionCRINDV2(ATI-OUT-CNT).
+           MOVE AT-TYPE-CODE
+               TO TransactionTypeCodeV2(ATI-OUT-CNT).
+           MOVE AT-TYPE
+               TO TransactionTypeV2(ATI-OUT-CNT).
+           MOVE AT-BRANCH
+               TO TransactionBranchV2(ATI-OUT-CNT).
+           MOVE AT-NARRATIVE
+               TO TransactionNarrativeV2(ATI-OUT-CNT).
+           MOVE AT-SERIAL-NO
+               TO TransactionSerialNoV2(ATI-OUT-CNT).
+           MOVE AT-FEED-SOURCE
+               TO TransactionSourceV2(ATI-OUT-CNT).
+           MOVE AT-EFFECTIVE-DATE
+               TO TransactionEffDateV2(ATI-OUT-CNT).
+           MOVE AT-ORIGINAL-AMOUNT
+               TO TransactionOrigAMTV2(ATI-OUT-CNT).
+           MOVE AT-ORIGINAL-CURRENCY-CODE
+               TO TransactionCurrCodeV2(ATI-OUT-CNT).
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    8000-WRITE-AUDIT-RECORD - LOG WHO ASKED FOR WHAT AND WHAT
+      *    WAS RETURNED.  WRITTEN FOR EVERY CALL REGARDLESS OF OUTCOME
+      *    SO A DECLINED OR MISMATCHED INQUIRY IS ON THE TRAIL TOO.
+      *-----------------------------------------------------------------
+       8000-WRITE-AUDIT-RECORD.
+           MOVE InitiatedDate OF InputHeader TO AA-INITIATED-DATE.
+           MOVE InitiatedTime OF InputHeader TO AA-INITIATED-TIME.
+           MOVE Operator OF InputHeader TO AA-OPERATOR.
+           MOVE WorkstationId OF InputHeader TO AA-WORKSTATION-ID.
+           MOVE OperatorBranch OF InputHeader TO AA-OPERATOR-BRANCH.
+           MOVE AccountNumber OF SecondaryHeader TO AA-ACCOUNT-NUMBER.
+           MOVE ServiceResultCode TO AA-SERVICE-RESULT-CODE.
+           MOVE ConditionCode TO AA-CONDITION-CODE.
+           WRITE AUDIT-LOG-RECORD.
+       8000-EXIT.
+           EXIT.
